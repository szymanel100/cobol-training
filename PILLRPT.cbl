@@ -0,0 +1,246 @@
+000010*****************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID : PILLRPT                                        *
+000040*  AUTHOR     : R S MASON                                      *
+000050*  INSTALLATION : STRUCTURAL ESTIMATING - BATCH SYSTEMS         *
+000060*  DATE-WRITTEN : 2026-08-09                                   *
+000070*  DATE-COMPILED :                                              *
+000080*                                                               *
+000090*  REMARKS - COMBINED PILLAR-AND-STAGING ESTIMATE REPORT.       *
+000100*  READS ONE COMBINED JOB SPEC PER RECORD FROM COMBINED-JOBS,   *
+000110*  CALLS PILLARS FOR THE SPACING ESTIMATE AND                   *
+000120*  SUM-TRIANGULAR-NUMBERS FOR THE STAGING ESTIMATE, AND WRITES  *
+000130*  ONE REPORT LINE PER JOB SHOWING BOTH FIGURES AND THEIR       *
+000140*  GRAND TOTAL.                                                 *
+000150*                                                               *
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY                                         *
+000180*  DATE       INIT DESCRIPTION                                  *
+000190*  2026-08-09 RSM  ORIGINAL PROGRAM.                            *
+000200*  2026-08-09 RSM  ADDED FILE STATUS CHECKING ON OPEN, USED      *
+000210*                  RP-STAGE-STATUS TO KEEP A REJECTED STAGING    *
+000220*                  COUNT OUT OF THE GRAND TOTAL, AND SWITCHED TO *
+000230*                  STOP RUN SINCE THIS IS A BATCH JOB, NOT A     *
+000240*                  CALLED SUBPROGRAM.                            *
+000250*  2026-08-09 RSM  APPENDED A PILLARS-HISTORY RECORD FOR EVERY   *
+000260*                  JOB, THE SAME WAY PILLDRV DOES, SO A REPORT   *
+000270*                  ESTIMATE IS NOT LOST WHEN THE RUN ENDS.  ALSO *
+000280*                  COMPUTED THE GRAND TOTAL IN A WIDER FIELD -   *
+000290*                  ADDING PIL-RESULT TO A STAGE RESULT ALREADY   *
+000300*                  AT ITS 20-NINES MAXIMUM WAS SILENTLY WRAPPING *
+000310*                  RP-GRAND-TOTAL TO A SMALL NUMBER.             *
+000320*****************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID.    PILLRPT.
+000350 AUTHOR.        R S MASON.
+000360 INSTALLATION.  STRUCTURAL ESTIMATING.
+000370 DATE-WRITTEN.  2026-08-09.
+000380 DATE-COMPILED.
+000390
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT COMBINED-JOBS    ASSIGN TO "PILLCOMB"
+000460                              ORGANIZATION IS SEQUENTIAL
+000470                              FILE STATUS IS RP-JOBS-STATUS.
+000480     SELECT PILLARS-REPORT   ASSIGN TO "PILLRPTO"
+000490                              ORGANIZATION IS SEQUENTIAL
+000500                              FILE STATUS IS RP-REPORT-STATUS.
+000510     SELECT PILLARS-HISTORY  ASSIGN TO "PILLHIST"
+000520                              ORGANIZATION IS SEQUENTIAL
+000530                              FILE STATUS IS RP-HISTORY-STATUS.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  COMBINED-JOBS
+000580     RECORDING MODE IS F.
+000590     COPY PILLCOMB.
+000600
+000610 FD  PILLARS-REPORT
+000620     RECORDING MODE IS F.
+000630     COPY PILLRPTL.
+000640
+000650 FD  PILLARS-HISTORY
+000660     RECORDING MODE IS F.
+000670     COPY PILLHIST.
+000680
+000690 WORKING-STORAGE SECTION.
+000700*-----------------------------------------------------------------
+000710*    SWITCHES
+000720*-----------------------------------------------------------------
+000730 77  RP-EOF-SW                 PIC X(01)     VALUE 'N'.
+000740     88  RP-EOF-YES            VALUE 'Y'.
+000750     88  RP-EOF-NO             VALUE 'N'.
+000760
+000770*-----------------------------------------------------------------
+000780*    FILE STATUS FOR EACH FILE
+000790*-----------------------------------------------------------------
+000800 77  RP-JOBS-STATUS            PIC X(02).
+000810     88  RP-JOBS-STATUS-OK     VALUE '00'.
+000820 77  RP-REPORT-STATUS          PIC X(02).
+000830     88  RP-REPORT-STATUS-OK   VALUE '00'.
+000840 77  RP-HISTORY-STATUS         PIC X(02).
+000850     88  RP-HISTORY-STATUS-OK  VALUE '00'.
+000860     88  RP-HISTORY-NOT-FOUND  VALUE '35'.
+000870
+000880*-----------------------------------------------------------------
+000890*    TODAY'S DATE, USED ON EVERY PILLARS-HISTORY RECORD
+000900*-----------------------------------------------------------------
+000910 01  RP-RUN-DATE                PIC 9(08).
+000920
+000930*-----------------------------------------------------------------
+000940*    PARAMETERS PASSED TO THE PILLARS SUBPROGRAM
+000950*-----------------------------------------------------------------
+000960 COPY PILLARLK.
+000970
+000980*-----------------------------------------------------------------
+000990*    PARAMETERS PASSED TO THE SUM-TRIANGULAR-NUMBERS SUBPROGRAM
+001000*-----------------------------------------------------------------
+001010 77  RP-STAGE-N                PIC S9(08).
+001020 77  RP-STAGE-RESULT           PIC S9(20).
+001030 77  RP-STAGE-OVERFLOW         PIC X(01).
+001040     88  RP-STAGE-OVERFLOW-YES VALUE 'Y'.
+001050     88  RP-STAGE-OVERFLOW-NO  VALUE 'N'.
+001060 77  RP-STAGE-STATUS           PIC X(02).
+001070     88  RP-STAGE-STATUS-VALID VALUE '00'.
+001080
+001090*-----------------------------------------------------------------
+001100*    WIDE WORKING FIELD FOR THE GRAND TOTAL - THE PILLARS
+001110*    RESULT AND THE STAGING RESULT ARE DIFFERENT WIDTHS, AND
+001120*    RP-STAGE-RESULT CAN ALREADY BE AT ITS OWN 20-NINES MAXIMUM,
+001130*    SO THE SUM IS COMPUTED ONE DIGIT WIDER AND CHECKED FOR
+001140*    TRUNCATION BEFORE IT IS MOVED TO RP-GRAND-TOTAL.
+001150*-----------------------------------------------------------------
+001160 77  RP-WIDE-TOTAL             PIC S9(21)    VALUE ZERO.
+001170 77  RP-MAX-TOTAL              PIC S9(20)    VALUE
+001180         99999999999999999999.
+001190 77  RP-GRAND-TOTAL            PIC S9(20).
+001200
+001210 PROCEDURE DIVISION.
+001220
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE
+001250                                  THRU 1000-INITIALIZE-EXIT.
+001260     PERFORM 2000-PROCESS-JOB
+001270                                  THRU 2000-PROCESS-JOB-EXIT
+001280             UNTIL RP-EOF-YES.
+001290     PERFORM 9999-TERMINATE
+001300                                  THRU 9999-TERMINATE-EXIT.
+001310     STOP RUN.
+001320
+001330*-----------------------------------------------------------------
+001340*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.
+001350*    PILLARS-HISTORY IS OPENED EXTEND SO AN EXISTING AUDIT TRAIL
+001360*    IS APPENDED TO, BUT OPEN EXTEND FAILS WITH STATUS 35 WHEN
+001370*    THE FILE DOES NOT EXIST YET, SO THE FIRST RUN IN A NEW
+001380*    LOCATION FALLS BACK TO OPEN OUTPUT TO CREATE IT.
+001390*-----------------------------------------------------------------
+001400 1000-INITIALIZE.
+001410     OPEN INPUT COMBINED-JOBS.
+001420     IF NOT RP-JOBS-STATUS-OK
+001430         DISPLAY "PILLRPT - COMBINED-JOBS OPEN FAILED, STATUS "
+001440                 RP-JOBS-STATUS
+001450         GO TO 9900-ABEND-RUN
+001460     END-IF.
+001470     OPEN OUTPUT PILLARS-REPORT.
+001480     IF NOT RP-REPORT-STATUS-OK
+001490         DISPLAY "PILLRPT - PILLARS-REPORT OPEN FAILED, STATUS "
+001500                 RP-REPORT-STATUS
+001510         GO TO 9900-ABEND-RUN
+001520     END-IF.
+001530     OPEN EXTEND PILLARS-HISTORY.
+001540     IF RP-HISTORY-NOT-FOUND
+001550         OPEN OUTPUT PILLARS-HISTORY
+001560     END-IF.
+001570     IF NOT RP-HISTORY-STATUS-OK
+001580         DISPLAY "PILLRPT - PILLARS-HISTORY OPEN FAILED, STATUS "
+001590                 RP-HISTORY-STATUS
+001600         GO TO 9900-ABEND-RUN
+001610     END-IF.
+001620     ACCEPT RP-RUN-DATE FROM DATE YYYYMMDD.
+001630     PERFORM 8000-READ-JOB
+001640                                  THRU 8000-READ-JOB-EXIT.
+001650 1000-INITIALIZE-EXIT.
+001660     EXIT.
+001670
+001680*-----------------------------------------------------------------
+001690*    2000-PROCESS-JOB - CALL PILLARS AND SUM-TRIANGULAR-NUMBERS
+001700*    FOR THE CURRENT JOB, COMBINE THE TWO RESULTS INTO A GRAND
+001710*    TOTAL, WRITE THE REPORT LINE, AND READ THE NEXT RECORD.
+001720*-----------------------------------------------------------------
+001730 2000-PROCESS-JOB.
+001740     MOVE PC-NUM-PILL TO PIL-NUM-PILL.
+001750     MOVE PC-DIST     TO PIL-DIST.
+001760     MOVE PC-WIDTH    TO PIL-WIDTH.
+001770     MOVE PC-UOM      TO PIL-UOM.
+001780     CALL "PILLARS" USING PIL-NUM-PILL PIL-DIST PIL-WIDTH
+001790                          PIL-UOM
+001800                          PIL-RESULT PIL-STATUS PIL-OVERFLOW.
+001810     MOVE PC-STAGE-N  TO RP-STAGE-N.
+001820     CALL "SUM-TRIANGULAR-NUMBERS" USING RP-STAGE-N
+001830                          RP-STAGE-RESULT RP-STAGE-OVERFLOW
+001840                          RP-STAGE-STATUS.
+001850     IF RP-STAGE-STATUS-VALID
+001860         COMPUTE RP-WIDE-TOTAL = PIL-RESULT + RP-STAGE-RESULT
+001870     ELSE
+001880         MOVE PIL-RESULT TO RP-WIDE-TOTAL
+001890     END-IF.
+001900     MOVE RP-WIDE-TOTAL   TO RP-GRAND-TOTAL.
+001910     MOVE PC-JOB-ID       TO PRL-JOB-ID.
+001920     MOVE PIL-RESULT      TO PRL-PILLAR-RESULT.
+001930     MOVE PIL-STATUS      TO PRL-PILLAR-STATUS.
+001940     MOVE RP-STAGE-RESULT TO PRL-STAGE-RESULT.
+001950     MOVE RP-STAGE-STATUS TO PRL-STAGE-STATUS.
+001960     MOVE RP-GRAND-TOTAL  TO PRL-GRAND-TOTAL.
+001970     SET PRL-OVERFLOW-NO  TO TRUE.
+001980     IF PIL-OVERFLOW-YES OR RP-STAGE-OVERFLOW-YES
+001990             OR RP-WIDE-TOTAL > RP-MAX-TOTAL
+002000         SET PRL-OVERFLOW-YES TO TRUE
+002010     END-IF.
+002020     WRITE PRL-REPORT-LINE.
+002030     MOVE PC-JOB-ID    TO PH-JOB-ID.
+002040     MOVE RP-RUN-DATE  TO PH-RUN-DATE.
+002050     MOVE PIL-NUM-PILL TO PH-NUM-PILL.
+002060     MOVE PIL-DIST     TO PH-DIST.
+002070     MOVE PIL-WIDTH    TO PH-WIDTH.
+002080     MOVE PIL-UOM      TO PH-UOM.
+002090     MOVE PIL-RESULT   TO PH-RESULT.
+002100     MOVE PIL-STATUS   TO PH-STATUS.
+002110     WRITE PH-HISTORY-RECORD.
+002120     PERFORM 8000-READ-JOB
+002130                                  THRU 8000-READ-JOB-EXIT.
+002140 2000-PROCESS-JOB-EXIT.
+002150     EXIT.
+002160
+002170*-----------------------------------------------------------------
+002180*    8000-READ-JOB - READ THE NEXT JOB RECORD, SETTING THE EOF
+002190*    SWITCH WHEN THE FILE IS EXHAUSTED.
+002200*-----------------------------------------------------------------
+002210 8000-READ-JOB.
+002220     READ COMBINED-JOBS
+002230         AT END
+002240             SET RP-EOF-YES TO TRUE
+002250     END-READ.
+002260 8000-READ-JOB-EXIT.
+002270     EXIT.
+002280
+002290*-----------------------------------------------------------------
+002300*    9999-TERMINATE - CLOSE THE FILES
+002310*-----------------------------------------------------------------
+002320 9999-TERMINATE.
+002330     CLOSE COMBINED-JOBS
+002340           PILLARS-REPORT
+002350           PILLARS-HISTORY.
+002360 9999-TERMINATE-EXIT.
+002370     EXIT.
+002380
+002390*-----------------------------------------------------------------
+002400*    9900-ABEND-RUN - A FILE COULD NOT BE OPENED.  THE MESSAGE
+002410*    HAS ALREADY BEEN DISPLAYED BY THE CALLER; JUST STOP THE JOB.
+002420*-----------------------------------------------------------------
+002430 9900-ABEND-RUN.
+002440     STOP RUN.
+002450
+002460 END PROGRAM PILLRPT.
