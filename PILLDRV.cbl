@@ -0,0 +1,212 @@
+000010*****************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID : PILLDRV                                        *
+000040*  AUTHOR     : R S MASON                                      *
+000050*  INSTALLATION : STRUCTURAL ESTIMATING - BATCH SYSTEMS         *
+000060*  DATE-WRITTEN : 2026-08-09                                   *
+000070*  DATE-COMPILED :                                              *
+000080*                                                               *
+000090*  REMARKS - BATCH DRIVER FOR THE PILLARS SUBPROGRAM.  READS    *
+000100*  ONE JOB SPEC PER RECORD FROM PILLAR-JOBS, CALLS PILLARS ONCE *
+000110*  PER RECORD, AND WRITES ONE RECORD PER JOB TO ESTIMATE-       *
+000120*  RESULTS.  REPLACES THE OLD PRACTICE OF HAND-WRITING A ONE-   *
+000130*  OFF CALLER PROGRAM EVERY TIME A BATCH OF JOBS COMES IN.      *
+000140*                                                               *
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY                                         *
+000170*  DATE       INIT DESCRIPTION                                  *
+000180*  2026-08-09 RSM  ORIGINAL PROGRAM.                            *
+000190*  2026-08-09 RSM  ADDED PILLARS-HISTORY AUDIT OUTPUT AND        *
+000200*                  CARRIED PIL-OVERFLOW THROUGH TO THE RESULTS   *
+000210*                  FILE.                                         *
+000220*  2026-08-09 RSM  CARRIED PJ-UOM THROUGH TO PILLARS AND ON TO   *
+000230*                  THE RESULTS AND HISTORY FILES.                *
+000240*  2026-08-09 RSM  ADDED FILE STATUS CHECKING ON ALL THREE FILES *
+000250*                  AND MADE PILLARS-HISTORY SELF-CREATING ON THE *
+000260*                  FIRST RUN INSTEAD OF ABENDING WHEN IT DOES    *
+000270*                  NOT YET EXIST.  SWITCHED TO STOP RUN SINCE    *
+000280*                  THIS IS A BATCH JOB, NOT A CALLED SUBPROGRAM. *
+000290*  2026-08-09 RSM  CARRIED PIL-STATUS THROUGH TO THE NEW         *
+000300*                  PH-STATUS FIELD SO A REJECTED CALL DOES NOT   *
+000310*                  LOOK LIKE A LEGITIMATE 0/1-PILLAR JOB IN THE  *
+000320*                  AUDIT TRAIL.                                  *
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.    PILLDRV.
+000360 AUTHOR.        R S MASON.
+000370 INSTALLATION.  STRUCTURAL ESTIMATING.
+000380 DATE-WRITTEN.  2026-08-09.
+000390 DATE-COMPILED.
+000400
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT PILLAR-JOBS      ASSIGN TO "PILLJOBS"
+000470                              ORGANIZATION IS SEQUENTIAL
+000480                              FILE STATUS IS PD-JOBS-STATUS.
+000490     SELECT ESTIMATE-RESULTS ASSIGN TO "PILLRSLT"
+000500                              ORGANIZATION IS SEQUENTIAL
+000510                              FILE STATUS IS PD-RESULTS-STATUS.
+000520     SELECT PILLARS-HISTORY  ASSIGN TO "PILLHIST"
+000530                              ORGANIZATION IS SEQUENTIAL
+000540                              FILE STATUS IS PD-HISTORY-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  PILLAR-JOBS
+000590     RECORDING MODE IS F.
+000600     COPY PILLJOB.
+000610
+000620 FD  ESTIMATE-RESULTS
+000630     RECORDING MODE IS F.
+000640     COPY PILLRSLT.
+000650
+000660 FD  PILLARS-HISTORY
+000670     RECORDING MODE IS F.
+000680     COPY PILLHIST.
+000690
+000700 WORKING-STORAGE SECTION.
+000710*-----------------------------------------------------------------
+000720*    SWITCHES
+000730*-----------------------------------------------------------------
+000740 77  PD-EOF-SW                 PIC X(01)     VALUE 'N'.
+000750     88  PD-EOF-YES            VALUE 'Y'.
+000760     88  PD-EOF-NO             VALUE 'N'.
+000770
+000780*-----------------------------------------------------------------
+000790*    FILE STATUS FOR EACH FILE - PILLARS-HISTORY IS ALLOWED TO
+000800*    START OUT NOT FOUND SINCE 1000-INITIALIZE CREATES IT ON THE
+000810*    FIRST RUN.
+000820*-----------------------------------------------------------------
+000830 77  PD-JOBS-STATUS            PIC X(02).
+000840     88  PD-JOBS-STATUS-OK     VALUE '00'.
+000850 77  PD-RESULTS-STATUS         PIC X(02).
+000860     88  PD-RESULTS-STATUS-OK  VALUE '00'.
+000870 77  PD-HISTORY-STATUS         PIC X(02).
+000880     88  PD-HISTORY-STATUS-OK  VALUE '00'.
+000890     88  PD-HISTORY-NOT-FOUND  VALUE '35'.
+000900
+000910*-----------------------------------------------------------------
+000920*    PARAMETERS PASSED TO THE PILLARS SUBPROGRAM
+000930*-----------------------------------------------------------------
+000940 COPY PILLARLK.
+000950
+000960*-----------------------------------------------------------------
+000970*    TODAY'S DATE, USED ON EVERY PILLARS-HISTORY RECORD
+000980*-----------------------------------------------------------------
+000990 01  PD-RUN-DATE                PIC 9(08).
+001000
+001010 PROCEDURE DIVISION.
+001020
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE
+001050                                  THRU 1000-INITIALIZE-EXIT.
+001060     PERFORM 2000-PROCESS-JOB
+001070                                  THRU 2000-PROCESS-JOB-EXIT
+001080             UNTIL PD-EOF-YES.
+001090     PERFORM 9999-TERMINATE
+001100                                  THRU 9999-TERMINATE-EXIT.
+001110     STOP RUN.
+001120
+001130*-----------------------------------------------------------------
+001140*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.
+001150*    PILLARS-HISTORY IS OPENED EXTEND SO AN EXISTING AUDIT TRAIL
+001160*    IS APPENDED TO, BUT OPEN EXTEND FAILS WITH STATUS 35 WHEN
+001170*    THE FILE DOES NOT EXIST YET, SO THE FIRST RUN IN A NEW
+001180*    LOCATION FALLS BACK TO OPEN OUTPUT TO CREATE IT.
+001190*-----------------------------------------------------------------
+001200 1000-INITIALIZE.
+001210     OPEN INPUT PILLAR-JOBS.
+001220     IF NOT PD-JOBS-STATUS-OK
+001230         DISPLAY "PILLDRV - PILLAR-JOBS OPEN FAILED, STATUS "
+001240                 PD-JOBS-STATUS
+001250         GO TO 9900-ABEND-RUN
+001260     END-IF.
+001270     OPEN OUTPUT ESTIMATE-RESULTS.
+001280     IF NOT PD-RESULTS-STATUS-OK
+001290         DISPLAY "PILLDRV - ESTIMATE-RESULTS OPEN FAILED, STATUS "
+001300                 PD-RESULTS-STATUS
+001310         GO TO 9900-ABEND-RUN
+001320     END-IF.
+001330     OPEN EXTEND PILLARS-HISTORY.
+001340     IF PD-HISTORY-NOT-FOUND
+001350         OPEN OUTPUT PILLARS-HISTORY
+001360     END-IF.
+001370     IF NOT PD-HISTORY-STATUS-OK
+001380         DISPLAY "PILLDRV - PILLARS-HISTORY OPEN FAILED, STATUS "
+001390                 PD-HISTORY-STATUS
+001400         GO TO 9900-ABEND-RUN
+001410     END-IF.
+001420     ACCEPT PD-RUN-DATE FROM DATE YYYYMMDD.
+001430     PERFORM 8000-READ-JOB
+001440                                  THRU 8000-READ-JOB-EXIT.
+001450 1000-INITIALIZE-EXIT.
+001460     EXIT.
+001470
+001480*-----------------------------------------------------------------
+001490*    2000-PROCESS-JOB - CALL PILLARS FOR THE CURRENT RECORD,
+001500*    WRITE THE RESULT, AND READ THE NEXT RECORD.
+001510*-----------------------------------------------------------------
+001520 2000-PROCESS-JOB.
+001530     MOVE PJ-NUM-PILL TO PIL-NUM-PILL.
+001540     MOVE PJ-DIST     TO PIL-DIST.
+001550     MOVE PJ-WIDTH    TO PIL-WIDTH.
+001560     MOVE PJ-UOM      TO PIL-UOM.
+001570     CALL "PILLARS" USING PIL-NUM-PILL PIL-DIST PIL-WIDTH
+001580                          PIL-UOM
+001590                          PIL-RESULT PIL-STATUS PIL-OVERFLOW.
+001600     MOVE PJ-JOB-ID   TO PR-JOB-ID.
+001610     MOVE PIL-NUM-PILL TO PR-NUM-PILL.
+001620     MOVE PIL-DIST     TO PR-DIST.
+001630     MOVE PIL-WIDTH    TO PR-WIDTH.
+001640     MOVE PIL-UOM      TO PR-UOM.
+001650     MOVE PIL-RESULT   TO PR-RESULT.
+001660     MOVE PIL-STATUS   TO PR-STATUS.
+001670     MOVE PIL-OVERFLOW TO PR-OVERFLOW.
+001680     WRITE PR-RESULT-RECORD.
+001690     MOVE PJ-JOB-ID   TO PH-JOB-ID.
+001700     MOVE PD-RUN-DATE TO PH-RUN-DATE.
+001710     MOVE PIL-NUM-PILL TO PH-NUM-PILL.
+001720     MOVE PIL-DIST     TO PH-DIST.
+001730     MOVE PIL-WIDTH    TO PH-WIDTH.
+001740     MOVE PIL-UOM      TO PH-UOM.
+001750     MOVE PIL-RESULT   TO PH-RESULT.
+001760     MOVE PIL-STATUS   TO PH-STATUS.
+001770     WRITE PH-HISTORY-RECORD.
+001780     PERFORM 8000-READ-JOB
+001790                                  THRU 8000-READ-JOB-EXIT.
+001800 2000-PROCESS-JOB-EXIT.
+001810     EXIT.
+001820
+001830*-----------------------------------------------------------------
+001840*    8000-READ-JOB - READ THE NEXT JOB RECORD, SETTING THE EOF
+001850*    SWITCH WHEN THE FILE IS EXHAUSTED.
+001860*-----------------------------------------------------------------
+001870 8000-READ-JOB.
+001880     READ PILLAR-JOBS
+001890         AT END
+001900             SET PD-EOF-YES TO TRUE
+001910     END-READ.
+001920 8000-READ-JOB-EXIT.
+001930     EXIT.
+001940
+001950*-----------------------------------------------------------------
+001960*    9999-TERMINATE - CLOSE THE FILES
+001970*-----------------------------------------------------------------
+001980 9999-TERMINATE.
+001990     CLOSE PILLAR-JOBS
+002000           ESTIMATE-RESULTS
+002010           PILLARS-HISTORY.
+002020 9999-TERMINATE-EXIT.
+002030     EXIT.
+002040
+002050*-----------------------------------------------------------------
+002060*    9900-ABEND-RUN - A FILE COULD NOT BE OPENED.  THE MESSAGE
+002070*    HAS ALREADY BEEN DISPLAYED BY THE CALLER; JUST STOP THE JOB.
+002080*-----------------------------------------------------------------
+002090 9900-ABEND-RUN.
+002100     STOP RUN.
+002110
+002120 END PROGRAM PILLDRV.
