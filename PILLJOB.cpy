@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*  PILLJOB.CPY                                                  *
+000030*  RECORD LAYOUT FOR THE PILLAR-JOBS SEQUENTIAL INPUT FILE -    *
+000040*  ONE RECORD PER PILLAR-SPACING JOB TO BE ESTIMATED IN BATCH.  *
+000050*-----------------------------------------------------------------
+000060*  MODIFICATION HISTORY                                         *
+000070*  DATE       INIT DESCRIPTION                                  *
+000080*  2026-08-09 RSM  ORIGINAL COPYBOOK.                            *
+000090*  2026-08-09 RSM  ADDED PJ-UOM SO A JOB CAN BE KEYED IN FEET    *
+000100*                  AS WELL AS METERS.                            *
+000110*****************************************************************
+000120 01  PJ-JOB-RECORD.
+000130     05  PJ-JOB-ID                 PIC X(06).
+000140     05  PJ-NUM-PILL               PIC 9(04).
+000150     05  PJ-DIST                   PIC 9(02).
+000160     05  PJ-WIDTH                  PIC 9(02).
+000170     05  PJ-UOM                    PIC X(01).
