@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*  PILLARLK.CPY                                                 *
+000030*  PARAMETER LAYOUT FOR CALLS TO SUBPROGRAM PILLARS.            *
+000040*  COPY THIS MEMBER INTO THE LINKAGE OR WORKING-STORAGE OF ANY  *
+000050*  PROGRAM THAT CALLS PILLARS SO THE PARAMETER LIST STAYS IN    *
+000060*  STEP WITH THE SUBPROGRAM'S OWN LINKAGE SECTION.               *
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE       INIT DESCRIPTION                                  *
+000100*  2026-08-09 RSM  ORIGINAL COPYBOOK - PULLED OUT OF PILLARS     *
+000110*                  SO CALLERS NO LONGER HAND-KEY THE LAYOUT.     *
+000120*  2026-08-09 RSM  ADDED PIL-UOM SO CALLERS CAN SUPPLY DIST IN   *
+000130*                  FEET AS WELL AS METERS.                      *
+000140*****************************************************************
+000150 01  PIL-NUM-PILL              PIC 9(04).
+000160 01  PIL-DIST                  PIC 9(02).
+000170 01  PIL-WIDTH                 PIC 9(02).
+000180 01  PIL-UOM                   PIC X(01).
+000190     88  PIL-UOM-METERS        VALUE 'M'.
+000200     88  PIL-UOM-FEET          VALUE 'F'.
+000210 01  PIL-RESULT                PIC 9(08).
+000220 01  PIL-STATUS                PIC X(02).
+000230     88  PIL-STATUS-VALID      VALUE '00'.
+000240     88  PIL-STATUS-BAD-DIST   VALUE '02'.
+000250     88  PIL-STATUS-BAD-WIDTH  VALUE '03'.
+000260     88  PIL-STATUS-BAD-UOM    VALUE '04'.
+000270 01  PIL-OVERFLOW              PIC X(01).
+000280     88  PIL-OVERFLOW-YES      VALUE 'Y'.
+000290     88  PIL-OVERFLOW-NO       VALUE 'N'.
