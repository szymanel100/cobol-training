@@ -1,21 +1,151 @@
-       identification division.
-       program-id. Pillars.
-       data division.
-      
-       linkage section.
-       01  numPill pic 9(4).
-       01  dist    pic 9(2).
-       01  width   pic 9(2).
-       01  result  pic 9(8).
-      
-       procedure division using numPill dist width result.
-      
-          initialize result
-            IF numPill < 2
-              MOVE 0 TO result
-            ELSE
-              COMPUTE result = (numPill - 1) * dist * 100
-                        + (numPill - 2) * width
-          goback.
-       end program Pillars.
-      
\ No newline at end of file
+000010*****************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID : PILLARS                                        *
+000040*  AUTHOR     : R S MASON                                      *
+000050*  INSTALLATION : STRUCTURAL ESTIMATING - BATCH SYSTEMS         *
+000060*  DATE-WRITTEN : 2024-02-11                                   *
+000070*  DATE-COMPILED :                                              *
+000080*                                                               *
+000090*  REMARKS - COMPUTES THE LINEAR PILLAR-SPACING ESTIMATE FOR    *
+000100*  A JOB GIVEN THE NUMBER OF PILLARS, THE SPACING DISTANCE      *
+000110*  BETWEEN THEM AND THE PILLAR WIDTH.                           *
+000120*                                                               *
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY                                         *
+000150*  DATE       INIT DESCRIPTION                                  *
+000160*  2024-02-11 RSM  ORIGINAL PROGRAM.                            *
+000170*  2026-08-09 RSM  ADDED PIL-STATUS SO CALLERS CAN TELL A        *
+000180*                  LEGITIMATE ZERO/ONE-PILLAR JOB FROM A BAD     *
+000190*                  DIST OR WIDTH VALUE ON A REAL JOB.            *
+000200*  2026-08-09 RSM  ADDED PIL-OVERFLOW - RESULT IS COMPUTED IN A  *
+000210*                  WIDER WORKING FIELD FIRST AND CHECKED FOR     *
+000220*                  TRUNCATION BEFORE IT IS MOVED TO PIL-RESULT.  *
+000230*  2026-08-09 RSM  MOVED THE PARAMETER LIST INTO THE PILLARLK    *
+000240*                  COPYBOOK SO CALLERS COPY IT INSTEAD OF HAND-  *
+000250*                  KEYING THE LAYOUT.                            *
+000260*  2026-08-09 RSM  ADDED PIL-UOM SO DIST CAN BE SUPPLIED IN FEET *
+000270*                  AS WELL AS METERS INSTEAD OF CALLERS HAND-    *
+000280*                  CONVERTING BEFORE THE CALL.                   *
+000290*  2026-08-09 RSM  MOVED THE DIST/WIDTH/UOM EDITS AHEAD OF THE   *
+000300*                  NUMPILL<2 SHORT-CIRCUIT SO A ZERO/ONE-PILLAR  *
+000310*                  RECORD WITH A BAD DIST/WIDTH/UOM NO LONGER    *
+000320*                  COMES BACK VALID.  SPLIT THE FEET COMPUTE     *
+000330*                  INTO SEPARATE STEPS - NUMPILL-1/NUMPILL-2     *
+000340*                  CAME BACK ZERO WHEN SUBTRACTED INLINE AND     *
+000350*                  MULTIPLIED BY THE V99 CM-PER-FOOT FACTOR IN   *
+000360*                  ONE COMPUTE.  NOTED PIL-OVERFLOW CANNOT       *
+000370*                  ACTUALLY BE SET WITH TODAY'S PICTURES - LEFT  *
+000380*                  IN PLACE FOR WHEN THOSE FIELDS GROW.          *
+000390*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID.    PILLARS.
+000420 AUTHOR.        R S MASON.
+000430 INSTALLATION.  STRUCTURAL ESTIMATING.
+000440 DATE-WRITTEN.  2024-02-11.
+000450 DATE-COMPILED.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 CONFIGURATION SECTION.
+000490
+000500 DATA DIVISION.
+000510 WORKING-STORAGE SECTION.
+000520*-----------------------------------------------------------------
+000530*    WIDE WORKING FIELD FOR THE INTERMEDIATE RESULT, THE LARGEST
+000540*    VALUE THAT WILL FIT IN PIL-RESULT, AND THE FEET-TO-
+000550*    CENTIMETRE CONVERSION FACTOR.
+000560*-----------------------------------------------------------------
+000570 77  PIL-WIDE-RESULT           PIC 9(18)     VALUE ZERO COMP.
+000580 77  PIL-MAX-RESULT            PIC 9(18)     VALUE 99999999.
+000590 77  PIL-CM-PER-FOOT           PIC 9(2)V99   VALUE 30.48.
+000600*-----------------------------------------------------------------
+000610*    WORK FIELDS FOR THE FEET BRANCH - THE SPACING DISTANCE IS
+000620*    CONVERTED TO CENTIMETRES AND THE PILLAR/GAP COUNTS ARE
+000630*    SUBTRACTED OUT SEPARATELY SO NEITHER SUBTRACTION IS DONE
+000640*    INLINE AGAINST THE V99 CONVERSION FACTOR IN THE SAME COMPUTE.
+000650*-----------------------------------------------------------------
+000660 77  PIL-WIDE-DIST-CM          PIC 9(09)V99  VALUE ZERO.
+000670 77  PIL-SPACING-GAPS          PIC S9(04)    VALUE ZERO.
+000680 77  PIL-PILLAR-GAPS           PIC S9(04)    VALUE ZERO.
+000690
+000700 LINKAGE SECTION.
+000710 COPY PILLARLK.
+000720
+000730 PROCEDURE DIVISION USING PIL-NUM-PILL PIL-DIST PIL-WIDTH
+000740             PIL-UOM PIL-RESULT PIL-STATUS PIL-OVERFLOW.
+000750
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE
+000780                                  THRU 1000-INITIALIZE-EXIT.
+000790     PERFORM 2000-EDIT-PARMS
+000800                                  THRU 2000-EDIT-PARMS-EXIT.
+000810     IF PIL-STATUS-VALID
+000820         PERFORM 3000-COMPUTE-RESULT
+000830                                  THRU 3000-COMPUTE-RESULT-EXIT
+000840     END-IF.
+000850     GOBACK.
+000860
+000870*-----------------------------------------------------------------
+000880*    1000-INITIALIZE - CLEAR THE RETURN FIELDS
+000890*-----------------------------------------------------------------
+000900 1000-INITIALIZE.
+000910     MOVE ZERO TO PIL-RESULT.
+000920     MOVE ZERO TO PIL-WIDE-RESULT.
+000930     SET PIL-STATUS-VALID TO TRUE.
+000940     SET PIL-OVERFLOW-NO TO TRUE.
+000950 1000-INITIALIZE-EXIT.
+000960     EXIT.
+000970
+000980*-----------------------------------------------------------------
+000990*    2000-EDIT-PARMS - FLAG A FAT-FINGERED DIST, WIDTH OR UOM.
+001000*    THESE ARE CHECKED REGARDLESS OF PIL-NUM-PILL SO A BLANK OR
+001010*    GARBAGE RECORD DOES NOT COME BACK VALID JUST BECAUSE NUMPILL
+001020*    ITSELF HAPPENS TO BE 0 OR 1.
+001030*-----------------------------------------------------------------
+001040 2000-EDIT-PARMS.
+001050     IF PIL-DIST = ZERO
+001060         SET PIL-STATUS-BAD-DIST TO TRUE
+001070         GO TO 2000-EDIT-PARMS-EXIT
+001080     END-IF.
+001090     IF PIL-WIDTH = ZERO
+001100         SET PIL-STATUS-BAD-WIDTH TO TRUE
+001110         GO TO 2000-EDIT-PARMS-EXIT
+001120     END-IF.
+001130     IF NOT PIL-UOM-METERS AND NOT PIL-UOM-FEET
+001140         SET PIL-STATUS-BAD-UOM TO TRUE
+001150         GO TO 2000-EDIT-PARMS-EXIT
+001160     END-IF.
+001170 2000-EDIT-PARMS-EXIT.
+001180     EXIT.
+001190
+001200*-----------------------------------------------------------------
+001210*    3000-COMPUTE-RESULT - NUMPILL < 2 NEEDS NO SPACING CALC.
+001220*    OTHERWISE COMPUTE INTO A WIDE WORKING FIELD FIRST SO WE CAN
+001230*    DETECT TRUNCATION BEFORE HANDING BACK PIL-RESULT.  DIST IS
+001240*    CONVERTED TO CENTIMETRES ACCORDING TO PIL-UOM.
+001250*-----------------------------------------------------------------
+001260 3000-COMPUTE-RESULT.
+001270     IF PIL-NUM-PILL < 2
+001280         MOVE ZERO TO PIL-RESULT
+001290         GO TO 3000-COMPUTE-RESULT-EXIT
+001300     END-IF.
+001310     IF PIL-UOM-FEET
+001320         COMPUTE PIL-WIDE-DIST-CM ROUNDED =
+001330                 PIL-DIST * PIL-CM-PER-FOOT
+001340         COMPUTE PIL-SPACING-GAPS = PIL-NUM-PILL - 1
+001350         COMPUTE PIL-PILLAR-GAPS  = PIL-NUM-PILL - 2
+001360         COMPUTE PIL-WIDE-RESULT ROUNDED =
+001370                 PIL-SPACING-GAPS * PIL-WIDE-DIST-CM
+001380               + PIL-PILLAR-GAPS * PIL-WIDTH
+001390     ELSE
+001400         COMPUTE PIL-WIDE-RESULT =
+001410                 (PIL-NUM-PILL - 1) * PIL-DIST * 100
+001420               + (PIL-NUM-PILL - 2) * PIL-WIDTH
+001430     END-IF.
+001440     IF PIL-WIDE-RESULT > PIL-MAX-RESULT
+001450         SET PIL-OVERFLOW-YES TO TRUE
+001460     END-IF.
+001470     MOVE PIL-WIDE-RESULT TO PIL-RESULT.
+001480 3000-COMPUTE-RESULT-EXIT.
+001490     EXIT.
+001500
+001510 END PROGRAM PILLARS.
