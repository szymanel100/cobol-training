@@ -0,0 +1,201 @@
+000010*****************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID : PILLENTR                                       *
+000040*  AUTHOR     : R S MASON                                      *
+000050*  INSTALLATION : STRUCTURAL ESTIMATING - BATCH SYSTEMS         *
+000060*  DATE-WRITTEN : 2026-08-09                                   *
+000070*  DATE-COMPILED :                                              *
+000080*                                                               *
+000090*  REMARKS - INTERACTIVE ENTRY SCREEN FOR A SINGLE PILLARS JOB. *
+000100*  LETS AN ESTIMATOR KEY UP A NUMPILL/DIST/WIDTH/UOM COMBINATION*
+000110*  AND SEE THE PILLARS RESULT RIGHT AWAY, WITHOUT WRITING A     *
+000120*  ONE-OFF CALLER PROGRAM OR RUNNING IT THROUGH THE BATCH        *
+000130*  DRIVER FOR A SINGLE JOB.                                     *
+000140*                                                               *
+000150*-----------------------------------------------------------------
+000160*  MODIFICATION HISTORY                                         *
+000170*  DATE       INIT DESCRIPTION                                  *
+000180*  2026-08-09 RSM  ORIGINAL PROGRAM.                            *
+000190*  2026-08-09 RSM  SWITCHED TO STOP RUN - THIS IS A TOP-LEVEL    *
+000200*                  PROGRAM, NOT A CALLED SUBPROGRAM.             *
+000210*  2026-08-09 RSM  APPENDED A PILLARS-HISTORY RECORD FOR EVERY   *
+000220*                  JOB, THE SAME WAY PILLDRV DOES, SO A ONE-OFF  *
+000230*                  QUOTE IS NOT LOST WHEN THE OPERATOR SIGNS OFF.*
+000240*                  THESE ENTRIES CARRY NO JOB ID SINCE THIS      *
+000250*                  SCREEN NEVER ASKED FOR ONE.                   *
+000260*****************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.    PILLENTR.
+000290 AUTHOR.        R S MASON.
+000300 INSTALLATION.  STRUCTURAL ESTIMATING.
+000310 DATE-WRITTEN.  2026-08-09.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT PILLARS-HISTORY  ASSIGN TO "PILLHIST"
+000400                              ORGANIZATION IS SEQUENTIAL
+000410                              FILE STATUS IS PE-HISTORY-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PILLARS-HISTORY
+000460     RECORDING MODE IS F.
+000470     COPY PILLHIST.
+000480
+000490 WORKING-STORAGE SECTION.
+000500*-----------------------------------------------------------------
+000510*    SWITCHES
+000520*-----------------------------------------------------------------
+000530 77  PE-MORE-JOBS-SW           PIC X(01)     VALUE 'Y'.
+000540     88  PE-MORE-JOBS-YES      VALUE 'Y'.
+000550     88  PE-MORE-JOBS-NO       VALUE 'N'.
+000560
+000570*-----------------------------------------------------------------
+000580*    OPERATOR REPLY TO THE "ANOTHER JOB" PROMPT AND A
+000590*    DISPLAY-ONLY VERSION OF THE STATUS/OVERFLOW MESSAGE
+000600*-----------------------------------------------------------------
+000610 77  PE-ANOTHER-JOB            PIC X(01)     VALUE 'Y'.
+000620 77  PE-RESULT-MSG             PIC X(40)     VALUE SPACES.
+000630
+000640*-----------------------------------------------------------------
+000650*    FILE STATUS FOR PILLARS-HISTORY - ALLOWED TO START OUT NOT
+000660*    FOUND SINCE 0000-MAINLINE CREATES IT ON THE FIRST RUN.
+000670*-----------------------------------------------------------------
+000680 77  PE-HISTORY-STATUS         PIC X(02).
+000690     88  PE-HISTORY-STATUS-OK  VALUE '00'.
+000700     88  PE-HISTORY-NOT-FOUND  VALUE '35'.
+000710
+000720*-----------------------------------------------------------------
+000730*    TODAY'S DATE, USED ON EVERY PILLARS-HISTORY RECORD
+000740*-----------------------------------------------------------------
+000750 01  PE-RUN-DATE                PIC 9(08).
+000760
+000770*-----------------------------------------------------------------
+000780*    PARAMETERS PASSED TO THE PILLARS SUBPROGRAM
+000790*-----------------------------------------------------------------
+000800 COPY PILLARLK.
+000810
+000820 SCREEN SECTION.
+000830 01  PE-JOB-SCREEN.
+000840     05  BLANK SCREEN.
+000850     05  LINE 01 COL 01 VALUE "PILLARS JOB SPEC ENTRY".
+000860     05  LINE 03 COL 01 VALUE "NUMBER OF PILLARS . . .".
+000870     05  LINE 03 COL 25 PIC 9(04) USING PIL-NUM-PILL.
+000880     05  LINE 04 COL 01 VALUE "SPACING DISTANCE . . . .".
+000890     05  LINE 04 COL 25 PIC 9(02) USING PIL-DIST.
+000900     05  LINE 05 COL 01 VALUE "PILLAR WIDTH . . . . . .".
+000910     05  LINE 05 COL 25 PIC 9(02) USING PIL-WIDTH.
+000920     05  LINE 06 COL 01 VALUE "UNIT (M=METERS F=FEET) .".
+000930     05  LINE 06 COL 25 PIC X(01) USING PIL-UOM.
+000940
+000950 01  PE-RESULT-SCREEN.
+000960     05  LINE 08 COL 01 VALUE "RESULT . . . . . . . . .".
+000970     05  LINE 08 COL 25 PIC ZZZZZZZ9 USING PIL-RESULT.
+000980     05  LINE 09 COL 01 VALUE "MESSAGE. . . . . . . . .".
+000990     05  LINE 09 COL 25 PIC X(40) USING PE-RESULT-MSG.
+001000
+001010 01  PE-ANOTHER-SCREEN.
+001020     05  LINE 11 COL 01 VALUE "ANOTHER JOB? (Y/N) . . .".
+001030     05  LINE 11 COL 25 PIC X(01) USING PE-ANOTHER-JOB.
+001040
+001050 PROCEDURE DIVISION.
+001060
+001070 0000-MAINLINE.
+001080     OPEN EXTEND PILLARS-HISTORY.
+001090     IF PE-HISTORY-NOT-FOUND
+001100         OPEN OUTPUT PILLARS-HISTORY
+001110     END-IF.
+001120     IF NOT PE-HISTORY-STATUS-OK
+001130         DISPLAY "PILLENTR - PILLARS-HISTORY OPEN FAILED, STATUS "
+001140                 PE-HISTORY-STATUS
+001150         GO TO 9900-ABEND-RUN
+001160     END-IF.
+001170     ACCEPT PE-RUN-DATE FROM DATE YYYYMMDD.
+001180     PERFORM 2000-PROCESS-JOB
+001190                                  THRU 2000-PROCESS-JOB-EXIT
+001200             UNTIL PE-MORE-JOBS-NO.
+001210     CLOSE PILLARS-HISTORY.
+001220     STOP RUN.
+001230
+001240*-----------------------------------------------------------------
+001250*    2000-PROCESS-JOB - ACCEPT ONE JOB SPEC, CALL PILLARS, SHOW
+001260*    THE RESULT, AND ASK WHETHER TO GO AROUND AGAIN.
+001270*-----------------------------------------------------------------
+001280 2000-PROCESS-JOB.
+001290     PERFORM 2100-INITIALIZE-JOB
+001300                                  THRU 2100-INITIALIZE-JOB-EXIT.
+001310     ACCEPT PE-JOB-SCREEN.
+001320     CALL "PILLARS" USING PIL-NUM-PILL PIL-DIST PIL-WIDTH
+001330                          PIL-UOM
+001340                          PIL-RESULT PIL-STATUS PIL-OVERFLOW.
+001350     PERFORM 2200-BUILD-RESULT-MSG
+001360                                  THRU 2200-BUILD-RESULT-MSG-EXIT.
+001370     MOVE SPACES       TO PH-JOB-ID.
+001380     MOVE PE-RUN-DATE  TO PH-RUN-DATE.
+001390     MOVE PIL-NUM-PILL TO PH-NUM-PILL.
+001400     MOVE PIL-DIST     TO PH-DIST.
+001410     MOVE PIL-WIDTH    TO PH-WIDTH.
+001420     MOVE PIL-UOM      TO PH-UOM.
+001430     MOVE PIL-RESULT   TO PH-RESULT.
+001440     MOVE PIL-STATUS   TO PH-STATUS.
+001450     WRITE PH-HISTORY-RECORD.
+001460     DISPLAY PE-RESULT-SCREEN.
+001470     ACCEPT PE-ANOTHER-SCREEN.
+001480     IF PE-ANOTHER-JOB NOT = "Y" AND PE-ANOTHER-JOB NOT = "y"
+001490         SET PE-MORE-JOBS-NO TO TRUE
+001500     END-IF.
+001510 2000-PROCESS-JOB-EXIT.
+001520     EXIT.
+001530
+001540*-----------------------------------------------------------------
+001550*    2100-INITIALIZE-JOB - CLEAR THE FIELDS BEFORE THE NEXT
+001560*    JOB SPEC IS KEYED.
+001570*-----------------------------------------------------------------
+001580 2100-INITIALIZE-JOB.
+001590     MOVE ZERO  TO PIL-NUM-PILL PIL-DIST PIL-WIDTH PIL-RESULT.
+001600     MOVE SPACE TO PIL-UOM PIL-STATUS PIL-OVERFLOW.
+001610     MOVE SPACES TO PE-RESULT-MSG.
+001620 2100-INITIALIZE-JOB-EXIT.
+001630     EXIT.
+001640
+001650*-----------------------------------------------------------------
+001660*    2200-BUILD-RESULT-MSG - TRANSLATE PIL-STATUS/PIL-OVERFLOW
+001670*    INTO A MESSAGE THE OPERATOR CAN READ DIRECTLY, RATHER THAN
+001680*    HAVING TO KNOW THE STATUS CODES.
+001690*-----------------------------------------------------------------
+001700 2200-BUILD-RESULT-MSG.
+001710     IF PIL-STATUS-VALID
+001720         MOVE "OK" TO PE-RESULT-MSG
+001730         IF PIL-OVERFLOW-YES
+001740             MOVE "OK - RESULT TRUNCATED, CHECK INPUTS"
+001750                 TO PE-RESULT-MSG
+001760         END-IF
+001770     ELSE
+001780         IF PIL-STATUS-BAD-DIST
+001790             MOVE "REJECTED - SPACING DISTANCE IS ZERO"
+001800                 TO PE-RESULT-MSG
+001810         END-IF
+001820         IF PIL-STATUS-BAD-WIDTH
+001830             MOVE "REJECTED - PILLAR WIDTH IS ZERO"
+001840                 TO PE-RESULT-MSG
+001850         END-IF
+001860         IF PIL-STATUS-BAD-UOM
+001870             MOVE "REJECTED - UNIT MUST BE M OR F"
+001880                 TO PE-RESULT-MSG
+001890         END-IF
+001900     END-IF.
+001910 2200-BUILD-RESULT-MSG-EXIT.
+001920     EXIT.
+001930
+001940*-----------------------------------------------------------------
+001950*    9900-ABEND-RUN - A FILE COULD NOT BE OPENED.  THE MESSAGE
+001960*    HAS ALREADY BEEN DISPLAYED BY THE CALLER; JUST STOP THE JOB.
+001970*-----------------------------------------------------------------
+001980 9900-ABEND-RUN.
+001990     STOP RUN.
+002000
+002010 END PROGRAM PILLENTR.
