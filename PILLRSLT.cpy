@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*  PILLRSLT.CPY                                                 *
+000030*  RECORD LAYOUT FOR THE ESTIMATE-RESULTS SEQUENTIAL OUTPUT     *
+000040*  FILE WRITTEN BY THE PILLAR-JOBS BATCH DRIVER - ONE RECORD    *
+000050*  PER JOB READ FROM PILLAR-JOBS.                                *
+000060*-----------------------------------------------------------------
+000070*  MODIFICATION HISTORY                                         *
+000080*  DATE       INIT DESCRIPTION                                  *
+000090*  2026-08-09 RSM  ORIGINAL COPYBOOK.                            *
+000100*  2026-08-09 RSM  ADDED PR-OVERFLOW SO A TRUNCATED PILLARS      *
+000110*                  RESULT SHOWS UP IN THE BATCH OUTPUT.          *
+000120*  2026-08-09 RSM  ADDED PR-UOM SO THE UNIT THE JOB WAS QUOTED   *
+000130*                  IN SHOWS UP IN THE BATCH OUTPUT.              *
+000140*****************************************************************
+000150 01  PR-RESULT-RECORD.
+000160     05  PR-JOB-ID                 PIC X(06).
+000170     05  PR-NUM-PILL               PIC 9(04).
+000180     05  PR-DIST                   PIC 9(02).
+000190     05  PR-WIDTH                  PIC 9(02).
+000200     05  PR-UOM                    PIC X(01).
+000210     05  PR-RESULT                 PIC 9(08).
+000220     05  PR-STATUS                 PIC X(02).
+000230     05  PR-OVERFLOW               PIC X(01).
