@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*  PILLHIST.CPY                                                 *
+000030*  RECORD LAYOUT FOR THE PILLARS-HISTORY AUDIT FILE - ONE       *
+000040*  RECORD IS APPENDED FOR EVERY JOB A PILLARS ESTIMATE IS RUN   *
+000050*  FOR, SO AN OLD QUOTE CAN BE RECONCILED LATER AGAINST WHAT     *
+000060*  WAS ACTUALLY BUILT ON SITE.                                   *
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE       INIT DESCRIPTION                                  *
+000100*  2026-08-09 RSM  ORIGINAL COPYBOOK.                            *
+000110*  2026-08-09 RSM  ADDED PH-UOM SO THE UNIT THE JOB WAS QUOTED   *
+000120*                  IN IS PRESERVED IN THE AUDIT TRAIL.           *
+000130*  2026-08-09 RSM  ADDED PH-STATUS SO A REJECTED CALL CAN BE     *
+000140*                  TOLD APART FROM A LEGITIMATE 0/1-PILLAR JOB   *
+000150*                  IN THE AUDIT TRAIL, THE SAME WAY PR-STATUS    *
+000160*                  ALREADY DOES IN PILLRSLT.CPY.                 *
+000170*****************************************************************
+000180 01  PH-HISTORY-RECORD.
+000190     05  PH-JOB-ID                 PIC X(06).
+000200     05  PH-RUN-DATE               PIC 9(08).
+000210     05  PH-NUM-PILL               PIC 9(04).
+000220     05  PH-DIST                   PIC 9(02).
+000230     05  PH-WIDTH                  PIC 9(02).
+000240     05  PH-UOM                    PIC X(01).
+000250     05  PH-RESULT                 PIC 9(08).
+000260     05  PH-STATUS                 PIC X(02).
