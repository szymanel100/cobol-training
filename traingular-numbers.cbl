@@ -1,21 +1,109 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUM-TRIANGULAR-NUMBERS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 I            PIC 9(8).
-       LINKAGE SECTION.
-       01 N            PIC S9(08).
-       01 RESULT       PIC S9(20).
-       PROCEDURE DIVISION USING N RESULT.
-
-            SET RESULT TO 0.
-      
-            IF N GREATER THAN 1 THEN
-              ADD 1 TO RESULT
-              PERFORM VARYING I FROM 2 BY 1 UNTIL I IS GREATER THAN N
-                COMPUTE RESULT = RESULT + (I * (I + 1)) / 2
-              END-PERFORM
-            END-IF.
-      
-            GOBACK.
-       END PROGRAM SUM-TRIANGULAR-NUMBERS.
\ No newline at end of file
+000010*****************************************************************
+000020*                                                               *
+000030*  PROGRAM-ID : SUM-TRIANGULAR-NUMBERS                         *
+000040*  AUTHOR     : R S MASON                                      *
+000050*  INSTALLATION : STRUCTURAL ESTIMATING - BATCH SYSTEMS         *
+000060*  DATE-WRITTEN : 2024-03-04                                   *
+000070*  DATE-COMPILED :                                              *
+000080*                                                               *
+000090*  REMARKS - RETURNS THE SUM OF THE FIRST N TRIANGULAR NUMBERS  *
+000100*  (1, 1+2, 1+2+3, ... ) WHICH IS USED TO TOTAL STAGED          *
+000110*  REBAR/POUR COUNTS FOR INCREMENTAL POUR REPORTING.            *
+000120*                                                               *
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY                                         *
+000150*  DATE       INIT DESCRIPTION                                  *
+000160*  2024-03-04 RSM  ORIGINAL PROGRAM - LOOPED I FROM 2 TO N.      *
+000170*  2026-08-09 RSM  REPLACED THE LOOP WITH THE CLOSED-FORM        *
+000180*                  SUM-OF-TRIANGULAR-NUMBERS FORMULA             *
+000190*                  N*(N+1)*(N+2)/6 - MONTH-END N VALUES IN THE   *
+000200*                  HIGH SIX FIGURES WERE EATING THE BATCH        *
+000210*                  WINDOW.                                       *
+000220*  2026-08-09 RSM  ADDED TN-OVERFLOW - THE INTERMEDIATE PRODUCT  *
+000230*                  IS COMPUTED IN A WIDER WORKING FIELD AND      *
+000240*                  CHECKED BEFORE IT IS MOVED TO RESULT.         *
+000250*  2026-08-09 RSM  ADDED TN-STATUS - A NEGATIVE N IS NOW FLAGGED *
+000260*                  RATHER THAN SILENTLY RETURNING A ZERO RESULT  *
+000270*                  INDISTINGUISHABLE FROM A LEGITIMATE N OF 0.   *
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.    SUM-TRIANGULAR-NUMBERS.
+000310 AUTHOR.        R S MASON.
+000320 INSTALLATION.  STRUCTURAL ESTIMATING.
+000330 DATE-WRITTEN.  2024-03-04.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380
+000390 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000410*-----------------------------------------------------------------
+000420*    WIDE WORKING FIELD FOR THE N*(N+1)*(N+2) INTERMEDIATE AND
+000430*    THE LARGEST VALUE THAT WILL FIT IN THE CALLER'S RESULT.
+000440*-----------------------------------------------------------------
+000450 77  TN-WIDE-RESULT            PIC S9(30).
+000460 77  TN-MAX-RESULT             PIC S9(20) VALUE
+000470         99999999999999999999.
+000480 LINKAGE SECTION.
+000490 01  N                         PIC S9(08).
+000500 01  RESULT                    PIC S9(20).
+000510 01  TN-OVERFLOW               PIC X(01).
+000520     88  TN-OVERFLOW-YES       VALUE 'Y'.
+000530     88  TN-OVERFLOW-NO        VALUE 'N'.
+000540 01  TN-STATUS                 PIC X(02).
+000550     88  TN-STATUS-VALID       VALUE '00'.
+000560     88  TN-STATUS-NEGATIVE-N  VALUE '01'.
+000570
+000580 PROCEDURE DIVISION USING N RESULT TN-OVERFLOW TN-STATUS.
+000590
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE
+000620                                  THRU 1000-INITIALIZE-EXIT.
+000630     PERFORM 1500-EDIT-PARMS
+000640                                  THRU 1500-EDIT-PARMS-EXIT.
+000650     IF TN-STATUS-VALID
+000660         PERFORM 2000-COMPUTE-RESULT
+000670                                  THRU 2000-COMPUTE-RESULT-EXIT
+000680     END-IF.
+000690     GOBACK.
+000700
+000710*-----------------------------------------------------------------
+000720*    1000-INITIALIZE - CLEAR THE RETURN FIELD
+000730*-----------------------------------------------------------------
+000740 1000-INITIALIZE.
+000750     MOVE ZERO TO RESULT.
+000760     MOVE ZERO TO TN-WIDE-RESULT.
+000770     SET TN-OVERFLOW-NO TO TRUE.
+000780     SET TN-STATUS-VALID TO TRUE.
+000790 1000-INITIALIZE-EXIT.
+000800     EXIT.
+000810
+000820*-----------------------------------------------------------------
+000830*    1500-EDIT-PARMS - A NEGATIVE N IS NOT A VALID STAGING COUNT
+000840*    AND MUST NOT BE ALLOWED TO MASQUERADE AS A ZERO RESULT.
+000850*-----------------------------------------------------------------
+000860 1500-EDIT-PARMS.
+000870     IF N < ZERO
+000880         SET TN-STATUS-NEGATIVE-N TO TRUE
+000890     END-IF.
+000900 1500-EDIT-PARMS-EXIT.
+000910     EXIT.
+000920
+000930*-----------------------------------------------------------------
+000940*    2000-COMPUTE-RESULT - SUM OF THE FIRST N TRIANGULAR NUMBERS
+000950*    IS N*(N+1)*(N+2)/6.  COMPUTED IN A WIDER FIELD THAN RESULT
+000960*    SO A TRUNCATION CAN BE DETECTED RATHER THAN JUST WRAPPING.
+000970*-----------------------------------------------------------------
+000980 2000-COMPUTE-RESULT.
+000990     IF N GREATER THAN 1
+001000         COMPUTE TN-WIDE-RESULT = (N * (N + 1) * (N + 2)) / 6
+001010         IF TN-WIDE-RESULT > TN-MAX-RESULT
+001020             SET TN-OVERFLOW-YES TO TRUE
+001030         END-IF
+001040         MOVE TN-WIDE-RESULT TO RESULT
+001050     END-IF.
+001060 2000-COMPUTE-RESULT-EXIT.
+001070     EXIT.
+001080
+001090 END PROGRAM SUM-TRIANGULAR-NUMBERS.
