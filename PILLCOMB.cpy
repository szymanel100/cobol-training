@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  PILLCOMB.CPY                                                 *
+000030*  RECORD LAYOUT FOR THE COMBINED-JOBS SEQUENTIAL INPUT FILE -   *
+000040*  ONE RECORD PER JOB TO BE RUN THROUGH BOTH THE PILLARS         *
+000050*  SPACING ESTIMATE AND THE STAGING-COUNT ESTIMATE, FOR THE      *
+000060*  COMBINED PILLAR-AND-STAGING REPORT.                           *
+000070*-----------------------------------------------------------------
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE       INIT DESCRIPTION                                  *
+000100*  2026-08-09 RSM  ORIGINAL COPYBOOK.                            *
+000110*****************************************************************
+000120 01  PC-JOB-RECORD.
+000130     05  PC-JOB-ID                 PIC X(06).
+000140     05  PC-NUM-PILL               PIC 9(04).
+000150     05  PC-DIST                   PIC 9(02).
+000160     05  PC-WIDTH                  PIC 9(02).
+000170     05  PC-UOM                    PIC X(01).
+000180     05  PC-STAGE-N                PIC S9(08).
