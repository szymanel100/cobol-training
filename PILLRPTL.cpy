@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*  PILLRPTL.CPY                                                 *
+000030*  PRINT LINE LAYOUT FOR THE COMBINED PILLAR-AND-STAGING         *
+000040*  ESTIMATE REPORT WRITTEN BY PILLRPT.                           *
+000050*-----------------------------------------------------------------
+000060*  MODIFICATION HISTORY                                         *
+000070*  DATE       INIT DESCRIPTION                                  *
+000080*  2026-08-09 RSM  ORIGINAL COPYBOOK.                            *
+000090*****************************************************************
+000100 01  PRL-REPORT-LINE.
+000110     05  PRL-JOB-ID                PIC X(06).
+000120     05  FILLER                    PIC X(02)   VALUE SPACES.
+000130     05  PRL-PILLAR-RESULT         PIC ZZZZZZZ9.
+000140     05  FILLER                    PIC X(02)   VALUE SPACES.
+000150     05  PRL-PILLAR-STATUS         PIC X(02).
+000160     05  FILLER                    PIC X(02)   VALUE SPACES.
+000170     05  PRL-STAGE-RESULT          PIC Z(19)9.
+000180     05  FILLER                    PIC X(02)   VALUE SPACES.
+000190     05  PRL-STAGE-STATUS          PIC X(02).
+000200     05  FILLER                    PIC X(02)   VALUE SPACES.
+000210     05  PRL-GRAND-TOTAL           PIC Z(19)9.
+000220     05  FILLER                    PIC X(02)   VALUE SPACES.
+000230     05  PRL-OVERFLOW              PIC X(01).
+000240         88  PRL-OVERFLOW-YES      VALUE 'Y'.
+000250         88  PRL-OVERFLOW-NO       VALUE 'N'.
